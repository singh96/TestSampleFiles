@@ -0,0 +1,64 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ENCRYPT-BLOCK.
+
+      * Simple additive stream cipher used to protect OUTBOUND before
+      * it leaves the box. The key is never stored in this program --
+      * it is pulled from the PATIENT_ENCRYPT_KEY environment variable
+      * (set by the job that submits PATIENT-TEST-INCIDENTS) so key
+      * rotation does not require a recompile. This is deliberately
+      * lightweight; swap in a vendor crypto library call here if one
+      * becomes available on this platform.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-KEY            PIC X(32).
+       01  WS-KEY-LEN        PIC 9(4).
+       01  WS-IDX            PIC 9(4).
+       01  WS-KEY-IDX        PIC 9(4).
+       01  WS-PLAIN-BYTE     PIC 9(3).
+       01  WS-KEY-BYTE       PIC 9(3).
+       01  WS-CIPHER-BYTE    PIC 9(3).
+
+       LINKAGE SECTION.
+       01  LS-PLAIN          PIC X(200).
+       01  LS-CIPHER         PIC X(200).
+       01  LS-LEN            PIC 9(4).
+
+       PROCEDURE DIVISION USING LS-PLAIN LS-CIPHER LS-LEN.
+       MAIN-ENCRYPT.
+           PERFORM GET-ENCRYPT-KEY.
+           MOVE SPACES TO LS-CIPHER.
+
+      * Only the caller's real content (LS-LEN bytes) is enciphered --
+      * the unused tail of the fixed-width buffer is left as spaces,
+      * untouched by the key, so it can never leak key bytes the way
+      * a fully-enciphered pad of NULs or spaces would.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > LS-LEN
+               COMPUTE WS-KEY-IDX =
+                   FUNCTION MOD(WS-IDX - 1, WS-KEY-LEN) + 1
+               COMPUTE WS-PLAIN-BYTE =
+                   FUNCTION ORD(LS-PLAIN(WS-IDX:1)) - 1
+               COMPUTE WS-KEY-BYTE =
+                   FUNCTION ORD(WS-KEY(WS-KEY-IDX:1)) - 1
+               COMPUTE WS-CIPHER-BYTE =
+                   FUNCTION MOD(WS-PLAIN-BYTE + WS-KEY-BYTE, 256)
+               MOVE FUNCTION CHAR(WS-CIPHER-BYTE + 1)
+                   TO LS-CIPHER(WS-IDX:1)
+           END-PERFORM.
+           GOBACK.
+
+       GET-ENCRYPT-KEY.
+           MOVE SPACES TO WS-KEY.
+           DISPLAY "PATIENT_ENCRYPT_KEY" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-KEY FROM ENVIRONMENT-VALUE.
+           COMPUTE WS-KEY-LEN = FUNCTION LENGTH(FUNCTION TRIM(WS-KEY)).
+           IF WS-KEY-LEN = 0
+      * No silent fallback key -- OUTBOUND carries PHI, so shipping it
+      * "encrypted" under a key that is checked into source control
+      * would be worse than refusing to run.
+               DISPLAY "ENCRYPT-BLOCK: PATIENT_ENCRYPT_KEY is not set "
+                       "-- refusing to encrypt OUTBOUND."
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
