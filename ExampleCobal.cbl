@@ -1,34 +1,66 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PATIENT-TEST-INCIDENTS.
 
-       * This program is intended for testing detection tools.
-       * ALL DATA BELOW IS SYNTHETIC. DO NOT USE REAL PATIENT DATA.
+      * This program is intended for testing detection tools.
+      * ALL DATA BELOW IS SYNTHETIC. DO NOT USE REAL PATIENT DATA.
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+      * File names are built at run time in SETUP-FILE-NAMES from the
+      * run-date parameter, so each day's input/log/outbound set is
+      * archived under its own dated name instead of overwriting
+      * yesterday's run.
            SELECT PATIENT-IN
-               ASSIGN TO "patients.txt"
+               ASSIGN TO DYNAMIC WS-PATIENT-IN-NAME
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT PLAIN-LOG
-               ASSIGN TO "plain_log.txt"
+               ASSIGN TO DYNAMIC WS-PLAIN-LOG-NAME
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT OUTBOUND
-               ASSIGN TO "outbound_unencrypted.txt"
+               ASSIGN TO DYNAMIC WS-OUTBOUND-NAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PATIENT-REJECTS
+               ASSIGN TO DYNAMIC WS-REJECTS-NAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PATIENT-SUMMARY-RPT
+               ASSIGN TO DYNAMIC WS-SUMMARY-NAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO DYNAMIC WS-CHECKPOINT-NAME
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS RANDOM
+               RELATIVE KEY IS WS-CKPT-REL-KEY
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+           SELECT AUDIT-LOG
+               ASSIGN TO DYNAMIC WS-AUDIT-NAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MASTER-PATIENT
+               ASSIGN TO "master_patient.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MP-ID
+               FILE STATUS IS WS-MASTER-FILE-STATUS.
+           SELECT EXCEPTION-REPORT
+               ASSIGN TO DYNAMIC WS-EXCEPTION-NAME
                ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD  PATIENT-IN
-           LABEL RECORDS ARE STANDARD
-           VALUE OF FILE-ID IS "patients.txt".
+           LABEL RECORDS ARE STANDARD.
        01  PATIENT-REC.
            05  P-ID           PIC 9(6).
            05  P-NAME         PIC A(30).
            05  P-DOB          PIC 9(8).
            05  P-SSN          PIC 9(9).
            05  P-DIAG         PIC A(40).
-           05  P-TREAT        PIC A(60).
+           05  P-TREAT-COUNT  PIC 9(1).
+           05  P-TREAT-HIST OCCURS 5 TIMES.
+               10  PT-DATE        PIC 9(8).
+               10  PT-CODE        PIC A(6).
+               10  PT-PROVIDER    PIC A(20).
+               10  PT-NOTE        PIC A(40).
 
        FD  PLAIN-LOG
            LABEL RECORDS ARE STANDARD.
@@ -38,17 +70,139 @@
            LABEL RECORDS ARE STANDARD.
        01  OUT-REC           PIC A(200).
 
+       FD  PATIENT-REJECTS
+           LABEL RECORDS ARE STANDARD.
+       01  REJECT-REC        PIC A(200).
+
+       FD  PATIENT-SUMMARY-RPT
+           LABEL RECORDS ARE STANDARD.
+       01  SUMMARY-REC       PIC A(200).
+
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD.
+      * CHECKPOINT-REC is a single record, REWRITE-ed in place (see
+      * OPEN-CHECKPOINT-FILE/WRITE-CHECKPOINT) so this stays a small
+      * fixed-size file no matter how many records PATIENT-IN has.
+      * CKPT-STATUS distinguishes a completed day's run from one that
+      * abended mid-file -- see CHECK-FOR-RESTART.
+       01  CHECKPOINT-REC.
+           05  CKPT-STATUS        PIC X(7).
+               88  CKPT-RUN-COMPLETE    VALUE "DONE".
+               88  CKPT-RUN-IN-PROGRESS VALUE "INPROG".
+           05  FILLER             PIC X VALUE SPACE.
+           05  CKPT-LAST-ID       PIC 9(6).
+           05  FILLER             PIC X VALUE SPACE.
+           05  CKPT-LAST-COUNT    PIC 9(7).
+           05  FILLER             PIC X VALUE SPACE.
+           05  CKPT-LOG-COUNT     PIC 9(7).
+           05  FILLER             PIC X VALUE SPACE.
+           05  CKPT-OUT-COUNT     PIC 9(7).
+           05  FILLER             PIC X VALUE SPACE.
+           05  CKPT-REJECT-COUNT  PIC 9(7).
+           05  FILLER             PIC X VALUE SPACE.
+           05  CKPT-EXCEPTION-COUNT PIC 9(7).
+
+       FD  AUDIT-LOG
+           LABEL RECORDS ARE STANDARD.
+       01  AUDIT-REC         PIC A(200).
+
+       FD  MASTER-PATIENT
+           LABEL RECORDS ARE STANDARD.
+       01  MASTER-PATIENT-REC.
+           05  MP-ID              PIC 9(6).
+           05  MP-NAME            PIC A(30).
+           05  MP-SSN             PIC 9(9).
+           05  MP-LAST-RUN-DATE   PIC 9(8) VALUE 0.
+
+       FD  EXCEPTION-REPORT
+           LABEL RECORDS ARE STANDARD.
+       01  EXCEPTION-REC     PIC A(200).
+
        WORKING-STORAGE SECTION.
        01  EOF-FLAG          PIC X VALUE "N".
            88  EOF            VALUE "Y".
            88  NOT-EOF        VALUE "N".
-       01  WS-COUNTER        PIC 9(4) VALUE 0.
+       01  WS-COUNTER        PIC 9(7) VALUE 0.
+
+       01  WS-LOG-SSN        PIC X(9).
+       01  WS-LOG-DOB        PIC X(8) VALUE "MASKED".
+
+       01  WS-OUT-PLAIN      PIC X(200).
+       01  WS-OUT-CIPHER     PIC X(200).
+       01  WS-OUT-PTR        PIC 9(4).
+       01  WS-OUT-LEN        PIC 9(4).
+
+       01  WS-VALID-FLAG     PIC X VALUE "Y".
+           88  RECORD-VALID     VALUE "Y".
+           88  RECORD-INVALID   VALUE "N".
+       01  WS-REJECT-REASON  PIC X(40).
+       01  WS-REJECT-COUNTER PIC 9(7) VALUE 0.
+       01  WS-LOG-COUNTER    PIC 9(7) VALUE 0.
+       01  WS-OUT-COUNTER    PIC 9(7) VALUE 0.
+
+       01  WS-CKPT-FILE-STATUS  PIC XX VALUE SPACES.
+       01  WS-CKPT-REL-KEY      PIC 9(4) VALUE 1.
+       01  WS-RESTART-FLAG      PIC X VALUE "N".
+           88  RESTART-MODE        VALUE "Y".
+           88  FRESH-RUN           VALUE "N".
+       01  WS-CKPT-LAST-ID      PIC 9(6) VALUE 0.
+       01  WS-CKPT-LAST-COUNT   PIC 9(7) VALUE 0.
+
+       01  WS-RUN-DATE          PIC 9(8).
+       01  WS-RUN-DATE-OVERRIDE PIC X(8) VALUE SPACES.
+       01  WS-RUN-TIME          PIC 9(8).
+       01  WS-RUN-TIMESTAMP     PIC X(17).
+       01  WS-OPERATOR-ID       PIC X(20) VALUE SPACES.
+       01  WS-JOB-ID            PIC X(20) VALUE SPACES.
+
+      * Dated file names, built once in SETUP-FILE-NAMES so each run
+      * archives under its own name instead of overwriting yesterday's
+      * files. MASTER-PATIENT is deliberately not dated -- it persists
+      * across runs.
+       01  WS-PATIENT-IN-NAME   PIC X(40).
+       01  WS-PLAIN-LOG-NAME    PIC X(40).
+       01  WS-OUTBOUND-NAME     PIC X(40).
+       01  WS-REJECTS-NAME      PIC X(40).
+       01  WS-SUMMARY-NAME      PIC X(40).
+       01  WS-CHECKPOINT-NAME   PIC X(40).
+       01  WS-AUDIT-NAME        PIC X(40).
+       01  WS-EXCEPTION-NAME    PIC X(40).
+
+       01  WS-MASTER-FILE-STATUS  PIC XX VALUE SPACES.
+       01  WS-EXCEPTION-FLAG    PIC X VALUE "N".
+           88  EXCEPTION-FOUND     VALUE "Y".
+           88  NO-EXCEPTION        VALUE "N".
+       01  WS-EXCEPTION-REASON  PIC X(40).
+       01  WS-EXCEPTION-COUNTER PIC 9(7) VALUE 0.
+
+       01  WS-OUTPUT-FORMAT     PIC X(6) VALUE "HL7".
 
        PROCEDURE DIVISION.
        MAIN-LOGIC.
-           OPEN INPUT PATIENT-IN
-                OUTPUT PLAIN-LOG
-                OUTPUT OUTBOUND.
+           PERFORM GET-RUN-CONTEXT.
+           PERFORM SETUP-FILE-NAMES.
+           PERFORM OPEN-CHECKPOINT-FILE.
+           PERFORM CHECK-FOR-RESTART.
+
+           OPEN INPUT PATIENT-IN.
+           PERFORM OPEN-MASTER-PATIENT.
+           IF RESTART-MODE
+               OPEN EXTEND PLAIN-LOG
+               OPEN EXTEND OUTBOUND
+               OPEN EXTEND PATIENT-REJECTS
+               OPEN EXTEND PATIENT-SUMMARY-RPT
+               OPEN EXTEND AUDIT-LOG
+               OPEN EXTEND EXCEPTION-REPORT
+           ELSE
+               OPEN OUTPUT PLAIN-LOG
+               OPEN OUTPUT OUTBOUND
+               OPEN OUTPUT PATIENT-REJECTS
+               OPEN OUTPUT PATIENT-SUMMARY-RPT
+               OPEN OUTPUT AUDIT-LOG
+               OPEN OUTPUT EXCEPTION-REPORT
+           END-IF.
+
+           PERFORM WRITE-AUDIT-RUN-START.
 
            PERFORM UNTIL EOF
                READ PATIENT-IN
@@ -59,36 +213,394 @@
                END-READ
            END-PERFORM.
 
-           CLOSE PATIENT-IN PLAIN-LOG OUTBOUND.
+           PERFORM WRITE-SUMMARY.
+           PERFORM WRITE-CHECKPOINT-COMPLETE.
+           PERFORM WRITE-AUDIT-RUN-END.
+
+           CLOSE PATIENT-IN PLAIN-LOG OUTBOUND PATIENT-REJECTS
+                 PATIENT-SUMMARY-RPT CHECKPOINT-FILE AUDIT-LOG
+                 MASTER-PATIENT EXCEPTION-REPORT.
            DISPLAY "Processing complete.".
            STOP RUN.
 
+       OPEN-MASTER-PATIENT.
+      * MASTER-PATIENT is created on the very first run; every run
+      * after that opens it I-O so incoming records can be matched
+      * and same-day duplicates/conflicts detected.
+           OPEN I-O MASTER-PATIENT.
+           IF WS-MASTER-FILE-STATUS = "35"
+               OPEN OUTPUT MASTER-PATIENT
+               CLOSE MASTER-PATIENT
+               OPEN I-O MASTER-PATIENT
+           END-IF.
+
+       OPEN-CHECKPOINT-FILE.
+      * CHECKPOINT-FILE holds exactly one record (relative slot 1) for
+      * the whole run, so it is opened I-O (same create-if-missing idiom
+      * as OPEN-MASTER-PATIENT) and REWRITE-ed in place by
+      * WRITE-CHECKPOINT / WRITE-CHECKPOINT-COMPLETE instead of growing
+      * one line per input record. ORGANIZATION IS RELATIVE (rather than
+      * LINE SEQUENTIAL) is what makes that repeated REWRITE possible --
+      * a sequential file only allows one REWRITE per READ, and
+      * re-reading a one-record sequential file just hits AT END, but
+      * RANDOM access on a RELATIVE file lets every WRITE-CHECKPOINT
+      * call re-READ slot 1 and REWRITE it again.
+           MOVE 1 TO WS-CKPT-REL-KEY.
+           OPEN I-O CHECKPOINT-FILE.
+           IF WS-CKPT-FILE-STATUS = "35"
+               OPEN OUTPUT CHECKPOINT-FILE
+               MOVE SPACES TO CHECKPOINT-REC
+               MOVE 0 TO CKPT-LAST-ID CKPT-LAST-COUNT
+                         CKPT-LOG-COUNT CKPT-OUT-COUNT
+                         CKPT-REJECT-COUNT CKPT-EXCEPTION-COUNT
+               WRITE CHECKPOINT-REC
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF.
+           MOVE 1 TO WS-CKPT-REL-KEY.
+           READ CHECKPOINT-FILE
+               AT END
+                   MOVE SPACES TO CHECKPOINT-REC
+           END-READ.
+
+       GET-RUN-CONTEXT.
+      * Capture who ran this batch and when, for the audit trail --
+      * PATIENT_JOB_ID lets JCL/scheduler override the job identifier;
+      * the OS user account is used as the operator of record.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME FROM TIME.
+
+      * PATIENT_RUN_DATE is the JCL-style override that lets ops
+      * reprocess (or archive under) a date other than today.
+           DISPLAY "PATIENT_RUN_DATE" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-RUN-DATE-OVERRIDE FROM ENVIRONMENT-VALUE.
+           IF WS-RUN-DATE-OVERRIDE IS NUMERIC
+               MOVE WS-RUN-DATE-OVERRIDE TO WS-RUN-DATE
+           END-IF.
+
+           STRING WS-RUN-DATE "-" WS-RUN-TIME
+                  DELIMITED BY SIZE INTO WS-RUN-TIMESTAMP.
+
+           DISPLAY "USER" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT-VALUE.
+           IF WS-OPERATOR-ID = SPACES
+               MOVE "UNKNOWN" TO WS-OPERATOR-ID
+           END-IF.
+
+           DISPLAY "PATIENT_JOB_ID" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-JOB-ID FROM ENVIRONMENT-VALUE.
+           IF WS-JOB-ID = SPACES
+               MOVE "BATCH" TO WS-JOB-ID
+           END-IF.
+
+      * PATIENT_OUTPUT_FORMAT selects the OUTBOUND layout -- HL7 (the
+      * default, for the lab/records interface) or LEGACY (the old
+      * ad hoc "TRANSMIT ID=..." format) for callers not yet migrated.
+           DISPLAY "PATIENT_OUTPUT_FORMAT" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-OUTPUT-FORMAT FROM ENVIRONMENT-VALUE.
+           IF WS-OUTPUT-FORMAT NOT = "HL7" AND
+              WS-OUTPUT-FORMAT NOT = "LEGACY"
+               MOVE "HL7" TO WS-OUTPUT-FORMAT
+           END-IF.
+
+       SETUP-FILE-NAMES.
+      * Build each file's name from the (possibly overridden) run date
+      * so a day's input/log/outbound/checkpoint/audit/exception set is
+      * archived under its own name instead of overwriting yesterday's
+      * run. MASTER-PATIENT is not dated -- it persists across runs.
+           STRING "patients_" WS-RUN-DATE ".txt"
+                  DELIMITED BY SIZE INTO WS-PATIENT-IN-NAME.
+           STRING "plain_log_" WS-RUN-DATE ".txt"
+                  DELIMITED BY SIZE INTO WS-PLAIN-LOG-NAME.
+           STRING "outbound_" WS-RUN-DATE ".txt"
+                  DELIMITED BY SIZE INTO WS-OUTBOUND-NAME.
+           STRING "patient_rejects_" WS-RUN-DATE ".txt"
+                  DELIMITED BY SIZE INTO WS-REJECTS-NAME.
+           STRING "patient_summary_rpt_" WS-RUN-DATE ".txt"
+                  DELIMITED BY SIZE INTO WS-SUMMARY-NAME.
+           STRING "patient_checkpoint_" WS-RUN-DATE ".dat"
+                  DELIMITED BY SIZE INTO WS-CHECKPOINT-NAME.
+           STRING "audit_log_" WS-RUN-DATE ".txt"
+                  DELIMITED BY SIZE INTO WS-AUDIT-NAME.
+           STRING "exception_report_" WS-RUN-DATE ".txt"
+                  DELIMITED BY SIZE INTO WS-EXCEPTION-NAME.
+
+       WRITE-AUDIT-RUN-START.
+      * STRING only touches the bytes it writes -- unlike MOVE it does
+      * not space-fill the rest of the record, so AUDIT-REC must be
+      * cleared first or its uninitialized tail carries binary NULs
+      * into a LINE SEQUENTIAL file and aborts the run on write.
+           MOVE SPACES TO AUDIT-REC.
+           STRING "RUN-START TS=" WS-RUN-TIMESTAMP
+                  " OPERATOR=" WS-OPERATOR-ID
+                  " JOB=" WS-JOB-ID
+                  DELIMITED BY SIZE INTO AUDIT-REC.
+           WRITE AUDIT-REC.
+
+       WRITE-AUDIT-RUN-END.
+           MOVE SPACES TO AUDIT-REC.
+           STRING "RUN-END TS=" WS-RUN-TIMESTAMP
+                  " RECORDS-READ=" WS-COUNTER
+                  " RECORDS-REJECTED=" WS-REJECT-COUNTER
+                  DELIMITED BY SIZE INTO AUDIT-REC.
+           WRITE AUDIT-REC.
+
+       AUDIT-RECORD-ACCESS.
+           MOVE SPACES TO AUDIT-REC.
+           STRING "ACCESS TS=" WS-RUN-TIMESTAMP
+                  " OPERATOR=" WS-OPERATOR-ID
+                  " P-ID=" P-ID
+                  DELIMITED BY SIZE INTO AUDIT-REC.
+           WRITE AUDIT-REC.
+
+       CHECK-FOR-RESTART.
+      * OPEN-CHECKPOINT-FILE has already loaded the persistent
+      * CHECKPOINT-REC. CKPT-STATUS tells us whether that record is
+      * left over from a prior run that abended mid-file (INPROG --
+      * restart and skip what it already covered) or one that finished
+      * cleanly (DONE) or never ran at all (blank/spaces) -- either of
+      * which means this is a fresh pass, so a deliberate rerun (or the
+      * same date's job run twice) reprocesses every record instead of
+      * silently skipping all of them. Same-day resubmissions are then
+      * caught by the existing MASTER-CROSS-CHECK duplicate detection
+      * (req 007), not by restart logic.
+           IF CKPT-RUN-IN-PROGRESS AND CKPT-LAST-COUNT > 0
+               SET RESTART-MODE TO TRUE
+               MOVE CKPT-LAST-ID TO WS-CKPT-LAST-ID
+               MOVE CKPT-LAST-COUNT TO WS-CKPT-LAST-COUNT
+               MOVE CKPT-LOG-COUNT TO WS-LOG-COUNTER
+               MOVE CKPT-OUT-COUNT TO WS-OUT-COUNTER
+               MOVE CKPT-REJECT-COUNT TO WS-REJECT-COUNTER
+               MOVE CKPT-EXCEPTION-COUNT TO WS-EXCEPTION-COUNTER
+               DISPLAY "Restart detected: skipping first "
+                       WS-CKPT-LAST-COUNT
+                       " records (last P-ID " WS-CKPT-LAST-ID ")."
+           END-IF.
+
        PROCESS-RECORD.
            ADD 1 TO WS-COUNTER.
 
-           * === INSECURE PATTERN #1: Write full patient identifiers to general log in plaintext ===
-           * This is intentionally insecure for test detection:
-           STRING "REC#" WS-COUNTER " ID:" P-ID " NAME:" P-NAME
-                  " DOB:" P-DOB " SSN:" P-SSN " DIAG:" P-DIAG
-                  DELIMITED BY SIZE INTO LOG-REC.
-           WRITE LOG-REC.
+           IF RESTART-MODE AND WS-COUNTER <= WS-CKPT-LAST-COUNT
+               CONTINUE
+           ELSE
+               PERFORM PROCESS-NEW-RECORD
+               PERFORM WRITE-CHECKPOINT
+           END-IF.
 
-           * === INSECURE PATTERN #2: Copy full PHI to outbound 'network' file UNENCRYPTED ===
-           * Simulates sending PHI over network unencrypted.
-           STRING "TRANSMIT ID=" P-ID ",NAME=" P-NAME ",SSN=" P-SSN ",DIAG=" P-DIAG
-                  DELIMITED BY SIZE INTO OUT-REC.
-           WRITE OUT-REC.
+       PROCESS-NEW-RECORD.
+           PERFORM AUDIT-RECORD-ACCESS.
+           PERFORM VALIDATE-RECORD.
+
+           IF RECORD-INVALID
+               PERFORM WRITE-REJECT-RECORD
+           ELSE
+               PERFORM MASTER-CROSS-CHECK
+               IF EXCEPTION-FOUND
+                   PERFORM WRITE-EXCEPTION-RECORD
+               ELSE
+                   PERFORM PROCESS-CLEAN-RECORD
+               END-IF
+           END-IF.
 
-           * === INSECURE PATTERN #3: Store SSN in cleartext variable (P-SSN) and include it in any outputs ===
-           * Many compliance checks look for SSN patterns or numeric identifiers.
-           * (No masking, no access control.)
+       PROCESS-CLEAN-RECORD.
+           PERFORM MASK-PHI-FOR-LOG
 
-           * <Optional simulated processing>
-           PERFORM FAKE-PROCESSING.
+      * PLAIN-LOG carries record counts/IDs for ops troubleshooting
+      * only -- SSN and DOB are masked before they ever reach
+      * LOG-REC so this file is never a second copy of the PHI.
+               MOVE SPACES TO LOG-REC
+               STRING "REC#" WS-COUNTER " ID:" P-ID " NAME:" P-NAME
+                      " DOB:" WS-LOG-DOB " SSN:" WS-LOG-SSN
+                      " DIAG:" P-DIAG " TREATCT:" P-TREAT-COUNT
+                      DELIMITED BY SIZE INTO LOG-REC
+               WRITE LOG-REC
+               ADD 1 TO WS-LOG-COUNTER
+
+      * OUTBOUND is picked up by a downstream transmission job, so it
+      * is never allowed to hit disk in the clear -- build the plain
+      * text form in working storage, encrypt it via ENCRYPT-BLOCK
+      * (key material lives outside this program) and write only the
+      * cipher text to OUT-REC.
+               PERFORM BUILD-OUTBOUND-RECORD
+
+               CALL "ENCRYPT-BLOCK" USING WS-OUT-PLAIN WS-OUT-CIPHER
+                   WS-OUT-LEN
+               END-CALL
+
+               MOVE WS-OUT-CIPHER TO OUT-REC
+               WRITE OUT-REC
+               ADD 1 TO WS-OUT-COUNTER
+
+               PERFORM FAKE-PROCESSING.
+
+       VALIDATE-RECORD.
+      * A blank name/diagnosis, a non-numeric DOB, or an all-zero ID
+      * means bad input -- route it to PATIENT-REJECTS with a reason
+      * code instead of letting it flow into LOG-REC/OUT-REC.
+           SET RECORD-VALID TO TRUE.
+           MOVE SPACES TO WS-REJECT-REASON.
+           EVALUATE TRUE
+               WHEN P-ID = 0
+                   SET RECORD-INVALID TO TRUE
+                   MOVE "INVALID-ID" TO WS-REJECT-REASON
+               WHEN P-DOB IS NOT NUMERIC
+                   SET RECORD-INVALID TO TRUE
+                   MOVE "INVALID-DOB-FORMAT" TO WS-REJECT-REASON
+               WHEN P-NAME = SPACES
+                   SET RECORD-INVALID TO TRUE
+                   MOVE "BLANK-NAME" TO WS-REJECT-REASON
+               WHEN P-DIAG = SPACES
+                   SET RECORD-INVALID TO TRUE
+                   MOVE "BLANK-DIAG" TO WS-REJECT-REASON
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       WRITE-REJECT-RECORD.
+           ADD 1 TO WS-REJECT-COUNTER.
+           MOVE SPACES TO REJECT-REC.
+           STRING "REC#" WS-COUNTER " ID:" P-ID
+                  " REASON:" WS-REJECT-REASON
+                  DELIMITED BY SIZE INTO REJECT-REC.
+           WRITE REJECT-REC.
+
+       BUILD-OUTBOUND-RECORD.
+      * HL7 is the default so the lab/records interface can consume
+      * OUTBOUND without a one-off parser; LEGACY is kept only for
+      * callers that have not migrated off the old ad hoc format.
+      * WS-OUT-PTR/WS-OUT-LEN capture how much of the 200-byte buffer
+      * is real content -- ENCRYPT-BLOCK uses WS-OUT-LEN so it never
+      * ciphers the unused tail (which would otherwise expose the key
+      * verbatim against the buffer's uninitialized/space-filled pad).
+           MOVE SPACES TO WS-OUT-PLAIN.
+           MOVE 1 TO WS-OUT-PTR.
+           EVALUATE WS-OUTPUT-FORMAT
+               WHEN "HL7"
+                   STRING "PID|1|" P-ID "||" P-NAME "||" P-DOB
+                          "|" P-SSN "|" P-DIAG "|" WS-RUN-TIMESTAMP
+                          DELIMITED BY SIZE INTO WS-OUT-PLAIN
+                          WITH POINTER WS-OUT-PTR
+               WHEN OTHER
+                   STRING "TRANSMIT ID=" P-ID ",NAME=" P-NAME
+                          ",SSN=" P-SSN ",DIAG=" P-DIAG
+                          DELIMITED BY SIZE INTO WS-OUT-PLAIN
+                          WITH POINTER WS-OUT-PTR
+           END-EVALUATE.
+           COMPUTE WS-OUT-LEN = WS-OUT-PTR - 1.
+
+       MASTER-CROSS-CHECK.
+      * Match the incoming record against MASTER-PATIENT (keyed on
+      * P-ID) before it is allowed anywhere near LOG-REC/OUT-REC.
+      * A same-day resubmission of an ID, or an ID whose SSN/name no
+      * longer matches what is on file, goes to EXCEPTION-REPORT
+      * instead of the outbound feed.
+           SET NO-EXCEPTION TO TRUE.
+           MOVE SPACES TO WS-EXCEPTION-REASON.
+           MOVE P-ID TO MP-ID.
+           READ MASTER-PATIENT
+               INVALID KEY
+                   PERFORM ADD-NEW-MASTER-PATIENT
+               NOT INVALID KEY
+                   PERFORM CHECK-MASTER-MATCH
+           END-READ.
+
+       ADD-NEW-MASTER-PATIENT.
+           MOVE P-NAME TO MP-NAME.
+           MOVE P-SSN TO MP-SSN.
+           MOVE WS-RUN-DATE TO MP-LAST-RUN-DATE.
+           WRITE MASTER-PATIENT-REC.
+
+       CHECK-MASTER-MATCH.
+           IF MP-LAST-RUN-DATE = WS-RUN-DATE
+               SET EXCEPTION-FOUND TO TRUE
+               MOVE "DUPLICATE-ID-TODAY" TO WS-EXCEPTION-REASON
+           ELSE
+               IF MP-SSN NOT = P-SSN OR MP-NAME NOT = P-NAME
+                   SET EXCEPTION-FOUND TO TRUE
+                   MOVE "SSN-NAME-MISMATCH" TO WS-EXCEPTION-REASON
+               ELSE
+                   MOVE WS-RUN-DATE TO MP-LAST-RUN-DATE
+                   REWRITE MASTER-PATIENT-REC
+               END-IF
+           END-IF.
+
+       WRITE-EXCEPTION-RECORD.
+           ADD 1 TO WS-EXCEPTION-COUNTER.
+           MOVE SPACES TO EXCEPTION-REC.
+           STRING "REC#" WS-COUNTER " ID:" P-ID
+                  " REASON:" WS-EXCEPTION-REASON
+                  DELIMITED BY SIZE INTO EXCEPTION-REC.
+           WRITE EXCEPTION-REC.
+
+       WRITE-CHECKPOINT.
+      * Checkpointed after every record (not every N) so the window in
+      * which an abend leaves MASTER-PATIENT/PLAIN-LOG/OUTBOUND updated
+      * ahead of the checkpoint is narrowed to a single record's worth
+      * of statements -- not eliminated. CHECK-MASTER-MATCH's REWRITE
+      * of MASTER-PATIENT-REC still happens (inside PROCESS-NEW-RECORD)
+      * before this REWRITE runs; an abend landing in that gap still
+      * leaves one record's MASTER-PATIENT update un-checkpointed, so a
+      * restart reprocesses it and MASTER-CROSS-CHECK flags it
+      * DUPLICATE-ID-TODAY. Accepted as a known limitation -- closing it
+      * fully would need the two updates to be atomic, which plain
+      * sequential/indexed file I/O here does not provide.
+      *
+      * RANDOM access re-READs slot 1 immediately before every REWRITE
+      * -- RELATIVE (like INDEXED) only allows a REWRITE to follow a
+      * READ of that same record; without re-reading, only the very
+      * first REWRITE of the run would succeed.
+           MOVE 1 TO WS-CKPT-REL-KEY.
+           READ CHECKPOINT-FILE.
+           MOVE "INPROG" TO CKPT-STATUS
+           MOVE P-ID TO CKPT-LAST-ID
+           MOVE WS-COUNTER TO CKPT-LAST-COUNT
+           MOVE WS-LOG-COUNTER TO CKPT-LOG-COUNT
+           MOVE WS-OUT-COUNTER TO CKPT-OUT-COUNT
+           MOVE WS-REJECT-COUNTER TO CKPT-REJECT-COUNT
+           MOVE WS-EXCEPTION-COUNTER TO CKPT-EXCEPTION-COUNT
+           REWRITE CHECKPOINT-REC.
+
+       WRITE-CHECKPOINT-COMPLETE.
+      * Marks this date's checkpoint DONE once WRITE-SUMMARY has
+      * produced the final reconciliation totals for a clean run, so
+      * CHECK-FOR-RESTART treats a second invocation for the same date
+      * as a deliberate rerun (records reprocessed, same-day
+      * resubmissions caught by MASTER-CROSS-CHECK) rather than
+      * silently skipping everything as if it were an abend restart.
+           MOVE 1 TO WS-CKPT-REL-KEY.
+           READ CHECKPOINT-FILE.
+           MOVE "DONE" TO CKPT-STATUS
+           REWRITE CHECKPOINT-REC.
+
+       WRITE-SUMMARY.
+      * Closing control totals so ops can reconcile PATIENT-IN input
+      * volume against what actually landed in each output file
+      * instead of trusting a silent "Processing complete.".
+           DISPLAY "===== PATIENT-TEST-INCIDENTS RUN SUMMARY =====".
+           DISPLAY "Records read from PATIENT-IN : " WS-COUNTER.
+           DISPLAY "Records written to PLAIN-LOG : " WS-LOG-COUNTER.
+           DISPLAY "Records written to OUTBOUND  : " WS-OUT-COUNTER.
+           DISPLAY "Records rejected             : " WS-REJECT-COUNTER.
+           DISPLAY "Records exceptioned          : "
+                   WS-EXCEPTION-COUNTER.
+
+           MOVE SPACES TO SUMMARY-REC.
+           STRING "RECORDS-READ:" WS-COUNTER
+                  " LOG-WRITTEN:" WS-LOG-COUNTER
+                  " OUTBOUND-WRITTEN:" WS-OUT-COUNTER
+                  " REJECTED:" WS-REJECT-COUNTER
+                  " EXCEPTIONED:" WS-EXCEPTION-COUNTER
+                  DELIMITED BY SIZE INTO SUMMARY-REC.
+           WRITE SUMMARY-REC.
 
        FAKE-PROCESSING.
-           * simulate some business logic
+      * simulate some business logic
            IF P-DIAG = "SYNTHETIC-CODE-1"
                CONTINUE
            END-IF.
 
+       MASK-PHI-FOR-LOG.
+           MOVE "XXXXX" TO WS-LOG-SSN(1:5).
+           MOVE P-SSN(6:4) TO WS-LOG-SSN(6:4).
+           MOVE "MASKED" TO WS-LOG-DOB.
+
